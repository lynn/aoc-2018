@@ -1,157 +1,866 @@
 000010 IDENTIFICATION DIVISION.
 000020 PROGRAM-ID. ADVENTOFCODE7.
-000030
-000040 DATA DIVISION.
-000050 WORKING-STORAGE SECTION.
-000060
-000070 01  INPUT-LINE   PIC X(99).
-000080 01  INPUT-FROM   PIC A.
-000090 01  INPUT-TO     PIC A.
-000100
-000110 01  D            PIC 999.
-000120 01  DEPENDENCY   OCCURS 200 TIMES.
-000130     05  D-FROM   PIC A.
-000140     05  D-TO     PIC A.
-000150 01  NUM-DEPS     PIC 999.
-000160
-000170 01  T            PIC 999.
-000180 01  NUM-TASKS    PIC 99.
-000190 01  COMPLETED-RECORD.
-000200     05  COMPLETED    PIC 9 OCCURS 26 TIMES.
-000210
-000220 01  IS-DOABLE    PIC 9.
-000230 01  ALL-DONE     PIC 9.
-000240 01  JF           PIC 99.
-000250 01  JT           PIC 99.
-000260 01  THE-ALPHABET PIC A(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-000270
-000280 01  SECOND       PIC 9999.
-000290 01  NUM-WORKERS  PIC 99 VALUE 5.
-000300 01  W            PIC 9.
-000310 01  WORKERS.
-000320     05  WORKER       OCCURS 5 TIMES.
-000330         10  WORK-ON    PIC A.
-000340         10  WORK-LEFT  PIC 99.
-000350 01  WORK-LEFT    PIC 99 OCCURS 5 TIMES.
-000360 01  PROGRESS-RECORD.
-000370     05  IN-PROGRESS    PIC 9 OCCURS 26 TIMES.
-000380
-000390
-000400 PROCEDURE DIVISION.
-000410
-000420* READ THE INPUT.
-000430 SET D TO 0
-000440 PERFORM FOREVER
-000450   ACCEPT INPUT-LINE
-000460   IF INPUT-LINE = SPACE THEN EXIT PERFORM END-IF
-000470   ADD 1 TO D
-000480   MOVE INPUT-LINE(6:1) TO D-FROM OF DEPENDENCY(D)
-000490   MOVE INPUT-LINE(37:1) TO D-TO OF DEPENDENCY(D)
-000500 END-PERFORM
-000510 MOVE D TO NUM-DEPS
-000520
-000530* COUNT HOW MANY TASKS THERE ARE.
-000540 MOVE 0 TO NUM-TASKS
-000550 PERFORM WITH TEST AFTER VARYING D FROM 1 BY 1 UNTIL D = NUM-DEPS
-000560   PERFORM COMPUTE-J
-000570   MOVE FUNCTION MAX(NUM-TASKS, JF, JT) TO NUM-TASKS
-000580 END-PERFORM
-000590
-000600* PART 1.
-000610 PERFORM PRINT-NEXT-TASK WITH TEST AFTER UNTIL ALL-DONE = 1
-000620 DISPLAY " ".
-000630
-000640* PART 2.
-000650 INITIALIZE COMPLETED-RECORD.
-000660 INITIALIZE PROGRESS-RECORD.
-000670 MOVE 0 TO SECOND
-000680 PERFORM DO-WORK WITH TEST AFTER UNTIL ALL-DONE = 1
-000710 STOP RUN.
-000720
-000730
-000740 PRINT-NEXT-TASK SECTION.
-000750   MOVE 1 TO ALL-DONE
-000760   PERFORM WITH TEST AFTER
-000770           VARYING T FROM 1 BY 1 UNTIL T = NUM-TASKS
-000780     IF COMPLETED(T) = 0 THEN
-000790       MOVE 0 TO ALL-DONE
-000800       MOVE 1 TO IS-DOABLE
-000810       PERFORM CHECK-DOABLE
-000820       IF IS-DOABLE = 1 THEN
-000830         DISPLAY THE-ALPHABET(T:1) WITH NO ADVANCING
-000840         MOVE 1 TO COMPLETED(T)
-000850         EXIT PERFORM
-000860       END-IF
-000870     END-IF
-000880   END-PERFORM
-000890 EXIT SECTION.
-000900
-000910 COMPUTE-J SECTION.
-000920   COMPUTE JF = FUNCTION ORD(D-FROM OF DEPENDENCY(D)) - 65
-000930   COMPUTE JT = FUNCTION ORD(D-TO   OF DEPENDENCY(D)) - 65
-000940 EXIT SECTION.
-000950
-000960 CHECK-DOABLE SECTION.
-000970   PERFORM WITH TEST AFTER
-000980         VARYING D FROM 1 BY 1 UNTIL D = NUM-DEPS
-000990     PERFORM COMPUTE-J
-001000     IF (T = JT) AND COMPLETED(JF) = 0 THEN
-001010       MOVE 0 TO IS-DOABLE
-001020     END-IF
-001030   END-PERFORM
-001040 EXIT SECTION.
-001050
-001060 DO-WORK SECTION.
-001070   PERFORM WORK-STEP
-001080         WITH TEST AFTER VARYING W FROM 1 BY 1
-001090         UNTIL W = NUM-WORKERS
-001100
-001110   MOVE 1 TO ALL-DONE
-001120   PERFORM WITH TEST AFTER
-001130           VARYING T FROM 1 BY 1 UNTIL T = NUM-TASKS
-001140     IF COMPLETED(T) = 0 THEN
-001150       MOVE 0 TO ALL-DONE 
-001160     END-IF
-001170     IF IN-PROGRESS(T) = 0 THEN
-001180       MOVE 1 TO IS-DOABLE
-001190       PERFORM CHECK-DOABLE
-001200       IF IS-DOABLE = 1 THEN
-001210         PERFORM ASSIGN-TASK
-001220       END-IF
-001230     END-IF
-001240   END-PERFORM
-001250
-001260   DISPLAY SECOND, " ", WORKER(1)
-001270                 , " ", WORKER(2)
-001280                 , " ", WORKER(3)
-001290                 , " ", WORKER(4)
-001300                 , " ", WORKER(5)
-001310   ADD 1 TO SECOND
-001320 EXIT SECTION.
-001330
-001340 WORK-STEP SECTION.
-001350   IF WORK-LEFT OF WORKER(W) > 0 THEN
-001360     SUBTRACT 1 FROM WORK-LEFT OF WORKER(W)
-001370     IF WORK-LEFT OF WORKER(W) = 0 THEN
-001380       COMPUTE T = FUNCTION ORD(WORK-ON OF WORKER(W)) - 65
-001390       MOVE SPACE TO WORK-ON OF WORKER(W)
-001400       MOVE 1 TO COMPLETED(T)
-001410     END-IF
-001420   END-IF
-001430 EXIT SECTION.
-001440
-001450 ASSIGN-TASK SECTION.
-001460   PERFORM
-001470     WITH TEST AFTER VARYING W FROM 1 BY 1
-001480     UNTIL W = NUM-WORKERS
-001490
-001500     IF WORK-LEFT OF WORKER(W) = 0
-001510       MOVE THE-ALPHABET(T:1) TO WORK-ON OF WORKER(W)
-001520       MOVE T TO WORK-LEFT OF WORKER(W)
-001530       ADD 60 TO WORK-LEFT OF WORKER(W)
-001540       MOVE 1 TO IN-PROGRESS(T)
-001550       EXIT SECTION
-001560     END-IF
-001570   END-PERFORM
-001580 EXIT SECTION.
-001590
+000030*
+000040* MODIFICATION HISTORY.
+000050*    DEPENDENCY LIST NOW COMES FROM DEPFILE INSTEAD OF SYSIN
+000060*    ACCEPT, SO THE JOB CAN RUN UNATTENDED.  TASK IDS ARE NOW
+000070*    MULTI-CHARACTER (NO LONGER LIMITED TO A SINGLE LETTER / 26
+000080*    TASKS), THE DEPENDENCY TABLE IS VALIDATED AGAINST ITS
+000090*    LIMIT, A CYCLE CHECK RUNS AHEAD OF PART 1, CREW SIZE AND
+000100*    BASE DURATION COME FROM A CONTROL CARD,
+000110*    ASSIGNMENTS/COMPLETIONS ARE LOGGED TO AUDITOUT, A CRITICAL
+000120*    PATH AND COMPLETION SUMMARY ARE WRITTEN AT JOB END, THE
+000130*    SIMULATION IS CHECKPOINTED SO A CANCELLED RUN CAN RESTART,
+000140*    PER-TASK DURATION OVERRIDES MAY BE SUPPLIED ON DURFILE, AND
+000150*    ONE SUBMISSION NOW WORKS A WHOLE BATCH OF DEPENDENCY
+000160*    GRAPHS FROM DEPFILE.
+000170*    CONTROL CARD CREW SIZE IS NOW RANGE-CHECKED AGAINST THE
+000180*    WORKER TABLE, A MISSING OR UNOPENABLE DEPFILE/AUDITOUT IS
+000190*    NOW A CONTROLLED REJECT INSTEAD OF AN ABEND, THE CHECKPOINT
+000200*    NO LONGER REPLAYS AN ALREADY-WORKED SECOND ON RESTART, AND
+000210*    THE CRITICAL-PATH TRACE AND ITS AUDIT RECORD NO LONGER
+000220*    MISHANDLE LARGE GRAPHS.
+000230*    CHKPTFL IS NOW CLEARED WHEN A JOB FINISHES SO A LATER JOB
+000240*    CANNOT MISTAKE IT FOR ITS OWN STATE, THE LIVE PROGRESS
+000250*    TRACE NOW FOLLOWS THE CONFIGURED CREW SIZE INSTEAD OF A
+000260*    FIXED FIVE WORKERS, AND A DURFILE THAT OVERFLOWS THE
+000270*    OVERRIDE TABLE IS NOW A CONTROLLED REJECT.
+000280*    THE PER-TASK DURATION FIELD IS WIDENED SO A LARGE TASK
+000290*    COUNT COMBINED WITH A LONG BASE DURATION CAN NO LONGER
+000300*    OVERFLOW A WORKER'S REMAINING-TIME COUNTER, AND A CTLCARD,
+000310*    DURFILE OR CHKPTFL THAT EXISTS BUT CANNOT BE READ NOW
+000320*    DRAWS A WARNING INSTEAD OF BEING TREATED THE SAME AS ONE
+000330*    THAT WAS NEVER SUPPLIED.
+000340*
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT DEP-FILE ASSIGN TO "DEPFILE"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS DEP-FILE-STATUS.
+000410     SELECT CTL-FILE ASSIGN TO "CTLCARD"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS CTL-FILE-STATUS.
+000440     SELECT DUR-FILE ASSIGN TO "DURFILE"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS DUR-FILE-STATUS.
+000470     SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS AUDIT-FILE-STATUS.
+000500     SELECT CHKPT-FILE ASSIGN TO "CHKPTFL"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS CHKPT-FILE-STATUS.
+000530*
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  DEP-FILE.
+000570 01  DEP-LINE.
+000580     05  DEP-FROM-FLD       PIC X(10).
+000590     05  FILLER             PIC X(01).
+000600     05  DEP-TO-FLD         PIC X(10).
+000610     05  FILLER             PIC X(78).
+000620*
+000630 FD  CTL-FILE.
+000640 01  CTL-LINE               PIC X(80).
+000650*
+000660 FD  DUR-FILE.
+000670 01  DUR-LINE.
+000680     05  DUR-TASK-ID        PIC X(10).
+000690     05  DUR-DURATION       PIC 999.
+000700     05  FILLER             PIC X(07).
+000710*
+000720 FD  AUDIT-FILE.
+000730 01  AUDIT-RECORD.
+000740     05  AUD-REC-TYPE       PIC X(08).
+000750     05  AUD-JOB-NUM        PIC 9(04).
+000760     05  AUD-TASK-ID        PIC X(10).
+000770     05  AUD-WORKER         PIC 99.
+000780     05  AUD-START          PIC 9(06).
+000790     05  AUD-FINISH         PIC 9(06).
+000800     05  AUD-CRIT-POS       PIC 9(04).
+000810     05  FILLER             PIC X(16).
+000820*
+000830 FD  CHKPT-FILE.
+000840 01  CHK-HEADER-REC.
+000850     05  CHK-JOB-NUM        PIC 9(04).
+000860     05  CHK-SECOND         PIC 9(06).
+000870     05  CHK-NUM-TASKS      PIC 9(04).
+000880     05  CHK-NUM-WORKERS    PIC 99.
+000890     05  CHK-ALL-DONE       PIC 9.
+000900     05  CHK-NUM-DEPS       PIC 9(04).
+000910     05  CHK-HDR-FILLER     PIC X(06).
+000920 01  CHK-TASK-REC.
+000930     05  CHK-COMPLETED      PIC 9.
+000940     05  CHK-IN-PROGRESS    PIC 9.
+000950     05  CHK-TASK-START     PIC 9(06).
+000960     05  CHK-TASK-FINISH    PIC 9(06).
+000970     05  CHK-TASK-FILLER    PIC X(10).
+000980 01  CHK-WORKER-REC.
+000990     05  CHK-WORK-ON        PIC X(10).
+001000     05  CHK-WORK-LEFT      PIC 9(04).
+001010     05  CHK-WORK-START     PIC 9(06).
+001020     05  CHK-WORK-TASK-IDX  PIC 9(04).
+001030     05  CHK-WKR-FILLER     PIC X(09).
+001040*
+001050 WORKING-STORAGE SECTION.
+001060*
+001070*    CONTROL-CARD VALUES.  DEFAULTED IN CASE
+001080*    CTLCARD IS EMPTY OR ABSENT SO THE JOB STILL RUNS THE
+001090*    ORIGINAL PUZZLE DEFAULTS.
+001100 01  CTL-RECORD.
+001110     05  CTL-NUM-WORKERS    PIC 99.
+001120     05  CTL-BASE-DURATION  PIC 999.
+001130     05  FILLER             PIC X(75).
+001140 01  CTL-FILE-STATUS        PIC XX.
+001150 01  DUR-FILE-STATUS        PIC XX.
+001160 01  DEP-FILE-STATUS        PIC XX.
+001170 01  AUDIT-FILE-STATUS      PIC XX.
+001180 01  CTL-EOF                PIC 9            VALUE 0.
+001190 01  MAX-WORKERS            PIC 99           VALUE 20.
+001200*
+001210*    DEPENDENCY TABLE.
+001220 01  D                      PIC 9(04).
+001230 01  NUM-DEPS               PIC 9(04)        VALUE 0.
+001240 01  MAX-DEPS               PIC 9(04)        VALUE 2000.
+001250 01  DEPENDENCY-TABLE.
+001260     05  DEPENDENCY OCCURS 2000 TIMES.
+001270         10  D-FROM         PIC X(10).
+001280         10  D-TO           PIC X(10).
+001290         10  D-FROM-IDX     PIC 9(04).
+001300         10  D-TO-IDX       PIC 9(04).
+001310*
+001320*    TASK TABLE (REAL TASK IDENTIFIERS, NOT A-Z LETTERS).
+001330 01  T                      PIC 9(04).
+001340 01  NUM-TASKS              PIC 9(04)        VALUE 0.
+001350 01  MAX-TASKS              PIC 9(04)        VALUE 500.
+001360 01  TASK-TABLE.
+001370     05  TASK-ENTRY OCCURS 500 TIMES.
+001380         10  TASK-ID        PIC X(10).
+001390 01  LOOKUP-ID               PIC X(10).
+001400 01  LOOKUP-INDEX            PIC 9(04).
+001410*
+001420 01  COMPLETED-RECORD.
+001430     05  COMPLETED          PIC 9 OCCURS 500 TIMES.
+001440 01  PROGRESS-RECORD.
+001450     05  IN-PROGRESS        PIC 9 OCCURS 500 TIMES.
+001460 01  TASK-TIMING.
+001470     05  TASK-START         PIC 9(06) OCCURS 500 TIMES.
+001480     05  TASK-FINISH        PIC 9(06) OCCURS 500 TIMES.
+001490*
+001500 01  IS-DOABLE              PIC 9.
+001510 01  ALL-DONE               PIC 9.
+001520*
+001530*    CYCLE CHECK.
+001540 01  CYCLE-FOUND            PIC 9            VALUE 0.
+001550 01  CYC-DONE               PIC 9(04).
+001560 01  CYC-PROGRESS           PIC 9.
+001570 01  CYC-COMPLETED-RECORD.
+001580     05  CYC-COMPLETED      PIC 9 OCCURS 500 TIMES.
+001590*
+001600*    DURATION OVERRIDE TABLE.
+001610 01  NUM-DUR-OVERRIDES      PIC 9(04)        VALUE 0.
+001620 01  MAX-DUR-OVERRIDES      PIC 9(04)        VALUE 500.
+001630 01  DUR-OVERRIDE-TABLE.
+001640     05  DUR-OVERRIDE OCCURS 500 TIMES.
+001650         10  DO-TASK-ID     PIC X(10).
+001660         10  DO-DURATION    PIC 999.
+001670 01  DUR-FOUND              PIC 9.
+001680 01  DUR-VALUE              PIC 999.
+001690 01  OV                     PIC 9(04).
+001700*
+001710*    WORKER SIMULATION (PART 2).
+001720 01  SECOND                 PIC 9(06).
+001730 01  NUM-WORKERS            PIC 99           VALUE 5.
+001740 01  BASE-DURATION          PIC 999          VALUE 60.
+001750 01  W                      PIC 99.
+001760 01  WORKERS.
+001770     05  WORKER OCCURS 20 TIMES.
+001780         10  WORK-ON            PIC X(10).
+001790         10  WORK-LEFT          PIC 9(04).
+001800         10  WORK-START-SECOND  PIC 9(06).
+001810         10  WORK-TASK-INDEX    PIC 9(04).
+001820 01  WORK-TRACE-LINE        PIC X(240).
+001830 01  WORK-TRACE-PTR         PIC 9(04).
+001840*
+001850*    CHECKPOINTING.
+001860 01  CHECKPOINT-INTERVAL    PIC 9(04)        VALUE 100.
+001870 01  RESTARTED-FROM-CHKPT   PIC 9            VALUE 0.
+001880 01  CHKPT-FILE-STATUS      PIC XX.
+001890*
+001900*    CRITICAL PATH TRACE.
+001910 01  CRIT-PRED              PIC 9(04) OCCURS 500 TIMES.
+001920 01  CRIT-END-TASK          PIC 9(04).
+001930 01  CRIT-CHAIN             PIC 9(04) OCCURS 500 TIMES.
+001940 01  CRIT-CHAIN-LEN         PIC 9(04).
+001950 01  CP                     PIC 9(04).
+001960 01  CRIT-BEST-FINISH       PIC 9(06).
+001970*
+001980*    BATCH-OF-JOBS CONTROL.
+001990 01  JOB-NUMBER             PIC 9(04)        VALUE 0.
+002000 01  DEP-EOF                PIC 9            VALUE 0.
+002010 01  BLOCK-HAS-DATA         PIC 9            VALUE 0.
+002020*
+002030 PROCEDURE DIVISION.
+002040*
+002050 MAINLINE SECTION.
+002060     PERFORM INITIALIZE-RUN
+002070     PERFORM READ-DEPENDENCY-BLOCK
+002080     PERFORM WITH TEST BEFORE UNTIL BLOCK-HAS-DATA = 0
+002090         ADD 1 TO JOB-NUMBER
+002100         PERFORM PROCESS-ONE-JOB
+002110         PERFORM READ-DEPENDENCY-BLOCK
+002120     END-PERFORM
+002130     PERFORM TERMINATE-RUN
+002140     STOP RUN.
+002150*
+002160 INITIALIZE-RUN SECTION.
+002170     PERFORM READ-CONTROL-RECORD
+002180     PERFORM READ-DURATION-OVERRIDES
+002190     OPEN INPUT DEP-FILE
+002200     IF DEP-FILE-STATUS NOT = "00" THEN
+002210         DISPLAY "ADVENTOFCODE7: CANNOT OPEN DEPFILE - STATUS "
+002220             DEP-FILE-STATUS
+002230         MOVE 16 TO RETURN-CODE
+002240         STOP RUN
+002250     END-IF
+002260     OPEN OUTPUT AUDIT-FILE
+002270     IF AUDIT-FILE-STATUS NOT = "00" THEN
+002280         DISPLAY "ADVENTOFCODE7: CANNOT OPEN AUDITOUT - STATUS "
+002290             AUDIT-FILE-STATUS
+002300         MOVE 16 TO RETURN-CODE
+002310         CLOSE DEP-FILE
+002320         STOP RUN
+002330     END-IF
+002340 INITIALIZE-RUN-EXIT.
+002350     EXIT SECTION.
+002360*
+002370 TERMINATE-RUN SECTION.
+002380     CLOSE DEP-FILE
+002390     CLOSE AUDIT-FILE
+002400 TERMINATE-RUN-EXIT.
+002410     EXIT SECTION.
+002420*
+002430*    READ THE CONTROL CARD.  A MISSING OR BLANK
+002440*    CARD LEAVES THE COMPILED-IN DEFAULTS (5 WORKERS, 60 SECOND
+002450*    BASE DURATION) IN EFFECT SO EXISTING JOBS KEEP RUNNING
+002460*    UNCHANGED.  A CREW SIZE LARGER THAN THE WORKER TABLE HOLDS
+002470*    IS REJECTED RATHER THAN SILENTLY OVERRUNNING IT.
+002480 READ-CONTROL-RECORD SECTION.
+002490     OPEN INPUT CTL-FILE
+002500     IF CTL-FILE-STATUS = "35" THEN
+002510         GO TO READ-CONTROL-RECORD-EXIT
+002520     END-IF
+002530     IF CTL-FILE-STATUS = "30" THEN
+002540         DISPLAY "ADVENTOFCODE7: WARNING - CTLCARD COULD NOT BE "
+002550             "READ - STATUS " CTL-FILE-STATUS " - USING DEFAULTS"
+002560         GO TO READ-CONTROL-RECORD-EXIT
+002570     END-IF
+002580     READ CTL-FILE INTO CTL-RECORD
+002590         AT END MOVE 1 TO CTL-EOF
+002600     END-READ
+002610     IF CTL-EOF = 0 AND CTL-RECORD NOT = SPACES THEN
+002620         IF CTL-NUM-WORKERS IS NUMERIC
+002630                 AND CTL-NUM-WORKERS > 0 THEN
+002640             IF CTL-NUM-WORKERS > MAX-WORKERS THEN
+002650                 DISPLAY "ADVENTOFCODE7: CONTROL CARD REQUESTS "
+002660                     CTL-NUM-WORKERS " WORKERS BUT ONLY "
+002670                     MAX-WORKERS " ARE SUPPORTED"
+002680                 MOVE 16 TO RETURN-CODE
+002690                 CLOSE CTL-FILE
+002700                 STOP RUN
+002710             END-IF
+002720             MOVE CTL-NUM-WORKERS TO NUM-WORKERS
+002730         END-IF
+002740         IF CTL-BASE-DURATION IS NUMERIC
+002750                 AND CTL-BASE-DURATION > 0 THEN
+002760             MOVE CTL-BASE-DURATION TO BASE-DURATION
+002770         END-IF
+002780     END-IF
+002790     CLOSE CTL-FILE
+002800 READ-CONTROL-RECORD-EXIT.
+002810     EXIT SECTION.
+002820*
+002830*    READ PER-TASK DURATION OVERRIDES.  EACH
+002840*    DURFILE RECORD IS A TASK ID IN COLUMNS 1-10 AND A 3-DIGIT
+002850*    DURATION IN 11-13. THE TABLE IS BUILT ONCE AND SHARED
+002860*    ACROSS EVERY JOB IN THE BATCH.
+002870 READ-DURATION-OVERRIDES SECTION.
+002880     MOVE 0 TO NUM-DUR-OVERRIDES
+002890     OPEN INPUT DUR-FILE
+002900     IF DUR-FILE-STATUS = "35" THEN
+002910         GO TO READ-DURATION-OVERRIDES-EXIT
+002920     END-IF
+002930     IF DUR-FILE-STATUS = "30" THEN
+002940         DISPLAY "ADVENTOFCODE7: WARNING - DURFILE COULD NOT BE "
+002950             "READ - STATUS " DUR-FILE-STATUS " - NO OVERRIDES"
+002960         GO TO READ-DURATION-OVERRIDES-EXIT
+002970     END-IF
+002980     PERFORM FOREVER
+002990         READ DUR-FILE
+003000             AT END EXIT PERFORM
+003010         END-READ
+003020         IF DUR-TASK-ID NOT = SPACE THEN
+003030             IF NUM-DUR-OVERRIDES >= MAX-DUR-OVERRIDES THEN
+003040                 DISPLAY "ADVENTOFCODE7: MORE THAN "
+003050                     MAX-DUR-OVERRIDES
+003060                     " DURATION OVERRIDES - REJECTING INPUT"
+003070                 MOVE 16 TO RETURN-CODE
+003080                 CLOSE DUR-FILE
+003090                 STOP RUN
+003100             END-IF
+003110             ADD 1 TO NUM-DUR-OVERRIDES
+003120             MOVE DUR-TASK-ID TO DO-TASK-ID OF DUR-OVERRIDE
+003130                 (NUM-DUR-OVERRIDES)
+003140             MOVE DUR-DURATION TO DO-DURATION OF DUR-OVERRIDE
+003150                 (NUM-DUR-OVERRIDES)
+003160         END-IF
+003170     END-PERFORM
+003180     CLOSE DUR-FILE
+003190 READ-DURATION-OVERRIDES-EXIT.
+003200     EXIT SECTION.
+003210*
+003220*    READ ONE BLANK-LINE-DELIMITED BLOCK OF DEPENDENCY PAIRS
+003230*    FROM DEPFILE.  BLOCK-HAS-DATA TELLS
+003240*    THE CALLER WHETHER A REAL JOB WAS FOUND; DEP-EOF IS SET
+003250*    ONCE THE FILE ITSELF RUNS OUT.
+003260 READ-DEPENDENCY-BLOCK SECTION.
+003270     MOVE 0 TO NUM-DEPS
+003280     MOVE 0 TO BLOCK-HAS-DATA
+003290     IF DEP-EOF = 1 THEN
+003300         GO TO READ-DEPENDENCY-BLOCK-EXIT
+003310     END-IF
+003320     PERFORM FOREVER
+003330         READ DEP-FILE
+003340             AT END
+003350                 MOVE 1 TO DEP-EOF
+003360                 EXIT PERFORM
+003370         END-READ
+003380         IF DEP-LINE = SPACE THEN
+003390             IF BLOCK-HAS-DATA = 1 THEN
+003400                 EXIT PERFORM
+003410             ELSE
+003420                 CONTINUE
+003430             END-IF
+003440         ELSE
+003450             MOVE 1 TO BLOCK-HAS-DATA
+003460             IF NUM-DEPS >= MAX-DEPS THEN
+003470                 DISPLAY "ADVENTOFCODE7: DEPENDENCY LIST EXCEEDS "
+003480                     MAX-DEPS " PAIRS - REJECTING INPUT"
+003490                 MOVE 16 TO RETURN-CODE
+003500                 PERFORM TERMINATE-RUN
+003510                 STOP RUN
+003520             END-IF
+003530             ADD 1 TO NUM-DEPS
+003540             MOVE DEP-FROM-FLD TO D-FROM OF DEPENDENCY(NUM-DEPS)
+003550             MOVE DEP-TO-FLD TO D-TO OF DEPENDENCY(NUM-DEPS)
+003560         END-IF
+003570     END-PERFORM
+003580 READ-DEPENDENCY-BLOCK-EXIT.
+003590     EXIT SECTION.
+003600*
+003610*    DRIVE ONE FULL JOB (ONE DEPENDENCY GRAPH) THROUGH PART 1
+003620*    AND PART 2, LABELLING EVERY REPORT SECTION WITH THE
+003630*    CURRENT JOB NUMBER.
+003640 PROCESS-ONE-JOB SECTION.
+003650     DISPLAY "===== JOB " JOB-NUMBER " ====="
+003660     PERFORM INIT-JOB-TABLES
+003670     PERFORM REGISTER-DEPENDENCIES
+003680     PERFORM CHECK-FOR-CYCLE
+003690*
+003700*    PART 1.
+003710     PERFORM PRINT-NEXT-TASK WITH TEST AFTER UNTIL ALL-DONE = 1
+003720     DISPLAY " ".
+003730*
+003740*    PART 2.
+003750     INITIALIZE COMPLETED-RECORD
+003760     INITIALIZE PROGRESS-RECORD
+003770     INITIALIZE TASK-TIMING
+003780     INITIALIZE WORKERS
+003790     MOVE 0 TO SECOND
+003800     MOVE 0 TO ALL-DONE
+003810     PERFORM LOAD-CHECKPOINT
+003820     PERFORM DO-WORK WITH TEST AFTER UNTIL ALL-DONE = 1
+003830*
+003840*    THE JOB RAN TO COMPLETION, SO ANY CHECKPOINT LEFT BEHIND BY
+003850*    AN EARLIER, INTERRUPTED ATTEMPT AT IT NO LONGER APPLIES -
+003860*    CLEAR CHKPTFL SO A LATER JOB CANNOT MISTAKE IT FOR ITS OWN
+003870*    STATE.
+003880     PERFORM CLEAR-CHECKPOINT
+003890     PERFORM WRITE-SUMMARY-REPORT
+003900 PROCESS-ONE-JOB-EXIT.
+003910     EXIT SECTION.
+003920*
+003930*    RESET ALL PER-JOB TABLES (TASK TABLE, DEPENDENCY INDEXES,
+003940*    ETC.) SO A LATER JOB IN THE BATCH NEVER SEES AN EARLIER
+003950*    JOB'S TASKS.
+003960 INIT-JOB-TABLES SECTION.
+003970     MOVE 0 TO NUM-TASKS
+003980     INITIALIZE TASK-TABLE
+003990     INITIALIZE COMPLETED-RECORD
+004000     INITIALIZE PROGRESS-RECORD
+004010     MOVE 0 TO CYCLE-FOUND
+004020 INIT-JOB-TABLES-EXIT.
+004030     EXIT SECTION.
+004040*
+004050*    BUILD THE TASK TABLE AND RESOLVE EACH DEPENDENCY PAIR TO A
+004060*    PAIR OF TASK INDEXES.  REPLACES THE OLD
+004070*    "FUNCTION ORD(D-FROM) - 65" TRICK, WHICH ONLY WORKED FOR
+004080*    SINGLE-LETTER TASK IDS.
+004090 REGISTER-DEPENDENCIES SECTION.
+004100     PERFORM WITH TEST BEFORE VARYING D FROM 1 BY 1
+004110             UNTIL D > NUM-DEPS
+004120         MOVE D-FROM OF DEPENDENCY(D) TO LOOKUP-ID
+004130         PERFORM FIND-TASK-INDEX
+004140         MOVE LOOKUP-INDEX TO D-FROM-IDX OF DEPENDENCY(D)
+004150         MOVE D-TO OF DEPENDENCY(D) TO LOOKUP-ID
+004160         PERFORM FIND-TASK-INDEX
+004170         MOVE LOOKUP-INDEX TO D-TO-IDX OF DEPENDENCY(D)
+004180     END-PERFORM
+004190 REGISTER-DEPENDENCIES-EXIT.
+004200     EXIT SECTION.
+004210*
+004220*    LOOK UP LOOKUP-ID IN THE TASK TABLE, ADDING IT IF NOT SEEN
+004230*    BEFORE, AND RETURN ITS 1-BASED INDEX IN LOOKUP-INDEX.
+004240 FIND-TASK-INDEX SECTION.
+004250     MOVE 0 TO LOOKUP-INDEX
+004260     PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+004270             UNTIL T > NUM-TASKS
+004280         IF TASK-ID OF TASK-ENTRY(T) = LOOKUP-ID THEN
+004290             MOVE T TO LOOKUP-INDEX
+004300         END-IF
+004310     END-PERFORM
+004320     IF LOOKUP-INDEX = 0 THEN
+004330         IF NUM-TASKS >= MAX-TASKS THEN
+004340             DISPLAY "ADVENTOFCODE7: MORE THAN " MAX-TASKS
+004350                 " DISTINCT TASKS - REJECTING INPUT"
+004360             MOVE 16 TO RETURN-CODE
+004370             PERFORM TERMINATE-RUN
+004380             STOP RUN
+004390         END-IF
+004400         ADD 1 TO NUM-TASKS
+004410         MOVE LOOKUP-ID TO TASK-ID OF TASK-ENTRY(NUM-TASKS)
+004420         MOVE NUM-TASKS TO LOOKUP-INDEX
+004430     END-IF
+004440 FIND-TASK-INDEX-EXIT.
+004450     EXIT SECTION.
+004460*
+004470*    WALK THE DEPENDENCY GRAPH THE SAME WAY PART 1 DOES, BUT
+004480*    SILENTLY AND AGAINST A SCRATCH COMPLETED ARRAY, SO A CYCLE
+004490*    IS CAUGHT BEFORE PART 1 EVER RUNS.  IF A
+004500*    FULL PASS MARKS NO NEW TASK DOABLE AND THE GRAPH STILL
+004510*    ISN'T FULLY "COMPLETED", IT CANNOT BE ACYCLIC.
+004520 CHECK-FOR-CYCLE SECTION.
+004530     MOVE 0 TO CYC-DONE
+004540     MOVE 0 TO CYCLE-FOUND
+004550     INITIALIZE CYC-COMPLETED-RECORD
+004560     PERFORM WITH TEST AFTER
+004570             UNTIL CYC-DONE = NUM-TASKS OR CYCLE-FOUND = 1
+004580         MOVE 0 TO CYC-PROGRESS
+004590         PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+004600                 UNTIL T > NUM-TASKS
+004610             IF CYC-COMPLETED(T) = 0 THEN
+004620                 MOVE 1 TO IS-DOABLE
+004630                 PERFORM CHECK-DOABLE-CYC
+004640                 IF IS-DOABLE = 1 THEN
+004650                     MOVE 1 TO CYC-COMPLETED(T)
+004660                     ADD 1 TO CYC-DONE
+004670                     MOVE 1 TO CYC-PROGRESS
+004680                 END-IF
+004690             END-IF
+004700         END-PERFORM
+004710         IF CYC-PROGRESS = 0 AND CYC-DONE NOT = NUM-TASKS THEN
+004720             MOVE 1 TO CYCLE-FOUND
+004730         END-IF
+004740     END-PERFORM
+004750     IF CYCLE-FOUND = 1 THEN
+004760         DISPLAY "ADVENTOFCODE7: CIRCULAR DEPENDENCY DETECTED - "
+004770             "JOB " JOB-NUMBER " CANNOT BE SCHEDULED"
+004780         MOVE 20 TO RETURN-CODE
+004790         PERFORM TERMINATE-RUN
+004800         STOP RUN
+004810     END-IF
+004820 CHECK-FOR-CYCLE-EXIT.
+004830     EXIT SECTION.
+004840*
+004850 CHECK-DOABLE-CYC SECTION.
+004860     PERFORM WITH TEST BEFORE VARYING D FROM 1 BY 1
+004870             UNTIL D > NUM-DEPS
+004880         IF (T = D-TO-IDX OF DEPENDENCY(D)) AND
+004890                 CYC-COMPLETED(D-FROM-IDX OF DEPENDENCY(D)) = 0
+004900             MOVE 0 TO IS-DOABLE
+004910         END-IF
+004920     END-PERFORM
+004930 CHECK-DOABLE-CYC-EXIT.
+004940     EXIT SECTION.
+004950*
+004960 PRINT-NEXT-TASK SECTION.
+004970     MOVE 1 TO ALL-DONE
+004980     PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+004990             UNTIL T > NUM-TASKS
+005000         IF COMPLETED(T) = 0 THEN
+005010             MOVE 1 TO ALL-DONE
+005020             MOVE 1 TO IS-DOABLE
+005030             PERFORM CHECK-DOABLE
+005040             IF IS-DOABLE = 1 THEN
+005050                 MOVE 0 TO ALL-DONE
+005060                 DISPLAY FUNCTION TRIM(TASK-ID OF TASK-ENTRY(T))
+005070                     " " WITH NO ADVANCING
+005080                 MOVE 1 TO COMPLETED(T)
+005090                 EXIT PERFORM
+005100             ELSE
+005110                 MOVE 0 TO ALL-DONE
+005120             END-IF
+005130         END-IF
+005140     END-PERFORM
+005150 PRINT-NEXT-TASK-EXIT.
+005160     EXIT SECTION.
+005170*
+005180 CHECK-DOABLE SECTION.
+005190     PERFORM WITH TEST BEFORE VARYING D FROM 1 BY 1
+005200             UNTIL D > NUM-DEPS
+005210         IF (T = D-TO-IDX OF DEPENDENCY(D))
+005220                 AND COMPLETED(D-FROM-IDX OF DEPENDENCY(D)) = 0
+005230             MOVE 0 TO IS-DOABLE
+005240         END-IF
+005250     END-PERFORM
+005260 CHECK-DOABLE-EXIT.
+005270     EXIT SECTION.
+005280*
+005290 DO-WORK SECTION.
+005300     PERFORM WORK-STEP WITH TEST AFTER VARYING W FROM 1 BY 1
+005310             UNTIL W = NUM-WORKERS
+005320*
+005330     MOVE 1 TO ALL-DONE
+005340     PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+005350             UNTIL T > NUM-TASKS
+005360         IF COMPLETED(T) = 0 THEN
+005370             MOVE 0 TO ALL-DONE
+005380         END-IF
+005390         IF IN-PROGRESS(T) = 0 AND COMPLETED(T) = 0 THEN
+005400             MOVE 1 TO IS-DOABLE
+005410             PERFORM CHECK-DOABLE
+005420             IF IS-DOABLE = 1 THEN
+005430                 PERFORM ASSIGN-TASK
+005440             END-IF
+005450         END-IF
+005460     END-PERFORM
+005470*
+005480*    BUILD THE LIVE PROGRESS TRACE FROM WHATEVER CREW SIZE THE
+005490*    CONTROL CARD SET, NOT A FIXED COUNT OF WORKERS.
+005500     MOVE SPACES TO WORK-TRACE-LINE
+005510     MOVE 1 TO WORK-TRACE-PTR
+005520     PERFORM WITH TEST BEFORE VARYING W FROM 1 BY 1
+005530             UNTIL W > NUM-WORKERS
+005540         STRING WORK-ON OF WORKER(W) DELIMITED BY SIZE
+005550                 " " DELIMITED BY SIZE
+005560             INTO WORK-TRACE-LINE
+005570             WITH POINTER WORK-TRACE-PTR
+005580     END-PERFORM
+005590     DISPLAY SECOND, " ", FUNCTION TRIM(WORK-TRACE-LINE)
+005600*    THE CHECKPOINT MUST RECORD THE NEXT SECOND TO BE WORKED, NOT
+005610*    THE ONE JUST FINISHED, OR A RESTART WOULD RUN WORK-STEP A
+005620*    SECOND TIME FOR A SECOND ALREADY APPLIED ABOVE.
+005630     IF FUNCTION MOD(SECOND, CHECKPOINT-INTERVAL) = 0 THEN
+005640         ADD 1 TO SECOND
+005650         PERFORM SAVE-CHECKPOINT
+005660     ELSE
+005670         ADD 1 TO SECOND
+005680     END-IF
+005690 DO-WORK-EXIT.
+005700     EXIT SECTION.
+005710*
+005720 WORK-STEP SECTION.
+005730     IF WORK-LEFT OF WORKER(W) > 0 THEN
+005740         SUBTRACT 1 FROM WORK-LEFT OF WORKER(W)
+005750         IF WORK-LEFT OF WORKER(W) = 0 THEN
+005760             MOVE WORK-TASK-INDEX OF WORKER(W) TO T
+005770             MOVE SECOND TO TASK-FINISH(T)
+005780             MOVE SPACE TO WORK-ON OF WORKER(W)
+005790             MOVE 1 TO COMPLETED(T)
+005800             MOVE SPACES TO AUDIT-RECORD
+005810             MOVE "COMPLETE" TO AUD-REC-TYPE
+005820             MOVE JOB-NUMBER TO AUD-JOB-NUM
+005830             MOVE TASK-ID OF TASK-ENTRY(T) TO AUD-TASK-ID
+005840             MOVE W TO AUD-WORKER
+005850             MOVE TASK-START(T) TO AUD-START
+005860             MOVE SECOND TO AUD-FINISH
+005870             MOVE 0 TO AUD-CRIT-POS
+005880             WRITE AUDIT-RECORD
+005890         END-IF
+005900     END-IF
+005910 WORK-STEP-EXIT.
+005920     EXIT SECTION.
+005930*
+005940*    ASSIGN TASK T TO A FREE WORKER.  THE DURATION IS THE
+005950*    OVERRIDE FROM DURFILE WHEN ONE IS ON FILE FOR THIS TASK ID,
+005960*    OTHERWISE THE CONTROL-CARD BASE DURATION PLUS THE TASK'S
+005970*    POSITION IN THE TASK TABLE (REPLACING THE OLD LETTER-
+005980*    POSITION ARITHMETIC).  THE ASSIGNMENT IS LOGGED TO AUDITOUT.
+005990 ASSIGN-TASK SECTION.
+006000     PERFORM WITH TEST BEFORE VARYING W FROM 1 BY 1
+006010             UNTIL W > NUM-WORKERS
+006020         IF WORK-LEFT OF WORKER(W) = 0 THEN
+006030             MOVE TASK-ID OF TASK-ENTRY(T) TO WORK-ON OF WORKER(W)
+006040             MOVE T TO WORK-TASK-INDEX OF WORKER(W)
+006050             MOVE SECOND TO WORK-START-SECOND OF WORKER(W)
+006060             MOVE SECOND TO TASK-START(T)
+006070             MOVE 1 TO IN-PROGRESS(T)
+006080*
+006090             MOVE TASK-ID OF TASK-ENTRY(T) TO LOOKUP-ID
+006100             PERFORM FIND-DURATION-OVERRIDE
+006110             IF DUR-FOUND = 1 THEN
+006120                 MOVE DUR-VALUE TO WORK-LEFT OF WORKER(W)
+006130             ELSE
+006140                 COMPUTE WORK-LEFT OF WORKER(W) =
+006150                         BASE-DURATION + T
+006160                     ON SIZE ERROR
+006170                         DISPLAY "ADVENTOFCODE7: TASK DURATION "
+006180                             "OVERFLOWED - REJECTING INPUT"
+006190                         MOVE 16 TO RETURN-CODE
+006200                         PERFORM TERMINATE-RUN
+006210                         STOP RUN
+006220                 END-COMPUTE
+006230             END-IF
+006240*
+006250             MOVE SPACES TO AUDIT-RECORD
+006260             MOVE "ASSIGN" TO AUD-REC-TYPE
+006270             MOVE JOB-NUMBER TO AUD-JOB-NUM
+006280             MOVE TASK-ID OF TASK-ENTRY(T) TO AUD-TASK-ID
+006290             MOVE W TO AUD-WORKER
+006300             MOVE SECOND TO AUD-START
+006310             MOVE 0 TO AUD-FINISH
+006320             MOVE 0 TO AUD-CRIT-POS
+006330             WRITE AUDIT-RECORD
+006340             EXIT SECTION
+006350         END-IF
+006360     END-PERFORM
+006370 ASSIGN-TASK-EXIT.
+006380     EXIT SECTION.
+006390*
+006400*    LOOK UP LOOKUP-ID IN THE DURATION OVERRIDE TABLE.
+006410 FIND-DURATION-OVERRIDE SECTION.
+006420     MOVE 0 TO DUR-FOUND
+006430     PERFORM WITH TEST BEFORE VARYING OV FROM 1 BY 1
+006440             UNTIL OV > NUM-DUR-OVERRIDES
+006450         IF DO-TASK-ID OF DUR-OVERRIDE(OV) = LOOKUP-ID THEN
+006460             MOVE 1 TO DUR-FOUND
+006470             MOVE DO-DURATION OF DUR-OVERRIDE(OV) TO DUR-VALUE
+006480         END-IF
+006490     END-PERFORM
+006500 FIND-DURATION-OVERRIDE-EXIT.
+006510     EXIT SECTION.
+006520*
+006530*    PERIODICALLY SAVE THE SIMULATION STATE SO A CANCELLED JOB
+006540*    CAN RESUME FROM ITS LAST CHECKPOINT RATHER THAN FROM
+006550*    SECOND ZERO.
+006560 SAVE-CHECKPOINT SECTION.
+006570     OPEN OUTPUT CHKPT-FILE
+006580     IF CHKPT-FILE-STATUS NOT = "00" THEN
+006590         DISPLAY "ADVENTOFCODE7: CANNOT OPEN CHKPTFL - STATUS "
+006600             CHKPT-FILE-STATUS
+006610         MOVE 16 TO RETURN-CODE
+006620         PERFORM TERMINATE-RUN
+006630         STOP RUN
+006640     END-IF
+006650     MOVE JOB-NUMBER TO CHK-JOB-NUM
+006660     MOVE SECOND TO CHK-SECOND
+006670     MOVE NUM-TASKS TO CHK-NUM-TASKS
+006680     MOVE NUM-WORKERS TO CHK-NUM-WORKERS
+006690     MOVE ALL-DONE TO CHK-ALL-DONE
+006700     MOVE NUM-DEPS TO CHK-NUM-DEPS
+006710     MOVE SPACES TO CHK-HDR-FILLER
+006720     WRITE CHK-HEADER-REC
+006730     PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+006740             UNTIL T > NUM-TASKS
+006750         MOVE COMPLETED(T) TO CHK-COMPLETED
+006760         MOVE IN-PROGRESS(T) TO CHK-IN-PROGRESS
+006770         MOVE TASK-START(T) TO CHK-TASK-START
+006780         MOVE TASK-FINISH(T) TO CHK-TASK-FINISH
+006790         MOVE SPACES TO CHK-TASK-FILLER
+006800         WRITE CHK-TASK-REC
+006810     END-PERFORM
+006820     PERFORM WITH TEST BEFORE VARYING W FROM 1 BY 1
+006830             UNTIL W > NUM-WORKERS
+006840         MOVE WORK-ON OF WORKER(W) TO CHK-WORK-ON
+006850         MOVE WORK-LEFT OF WORKER(W) TO CHK-WORK-LEFT
+006860         MOVE WORK-START-SECOND OF WORKER(W) TO CHK-WORK-START
+006870         MOVE WORK-TASK-INDEX OF WORKER(W) TO CHK-WORK-TASK-IDX
+006880         MOVE SPACES TO CHK-WKR-FILLER
+006890         WRITE CHK-WORKER-REC
+006900     END-PERFORM
+006910     CLOSE CHKPT-FILE
+006920 SAVE-CHECKPOINT-EXIT.
+006930     EXIT SECTION.
+006940*
+006950*    ERASE CHKPTFL ONCE A JOB HAS RUN TO COMPLETION SO THE NEXT
+006960*    JOB TO USE THIS CHECKPOINT FILE - WHICH MAY SHARE THE SAME
+006970*    TASK AND WORKER COUNTS BY COINCIDENCE - CANNOT RESUME FROM
+006980*    STATE THAT BELONGS TO A DIFFERENT, ALREADY-FINISHED JOB.
+006990*    OPENING A FILE FOR OUTPUT AND CLOSING IT WITH NO WRITE IN
+007000*    BETWEEN IS THIS SHOP'S USUAL WAY OF TRUNCATING A SEQUENTIAL
+007010*    FILE TO EMPTY.  A FAILURE HERE DOES NOT AFFECT THE JOB THAT
+007020*    JUST COMPLETED, SO IT IS REPORTED BUT NOT TREATED AS FATAL.
+007030 CLEAR-CHECKPOINT SECTION.
+007040     OPEN OUTPUT CHKPT-FILE
+007050     IF CHKPT-FILE-STATUS NOT = "00" THEN
+007060         DISPLAY "ADVENTOFCODE7: WARNING - CANNOT CLEAR CHKPTFL"
+007070             " - STATUS " CHKPT-FILE-STATUS
+007080     ELSE
+007090         CLOSE CHKPT-FILE
+007100     END-IF
+007110 CLEAR-CHECKPOINT-EXIT.
+007120     EXIT SECTION.
+007130*
+007140*    IF CHKPTFL HOLDS AN UNFINISHED CHECKPOINT FOR THIS EXACT
+007150*    JOB (SAME TASK COUNT, WORKER COUNT AND DEPENDENCY COUNT),
+007160*    RESTORE THE SIMULATION STATE FROM IT INSTEAD OF STARTING
+007170*    OVER AT SECOND ZERO.  A CHECKPOINT FROM A DIFFERENT JOB IN
+007180*    THE BATCH, ONE THAT ONLY HAPPENS TO SHARE THOSE COUNTS, OR
+007190*    ONE LEFT OVER FROM A JOB THAT ALREADY RAN TO COMPLETION
+007200*    (CHKPTFL IS CLEARED ON NORMAL COMPLETION - SEE
+007210*    CLEAR-CHECKPOINT), IS IGNORED.
+007220 LOAD-CHECKPOINT SECTION.
+007230     MOVE 0 TO RESTARTED-FROM-CHKPT
+007240     OPEN INPUT CHKPT-FILE
+007250     IF CHKPT-FILE-STATUS = "35" THEN
+007260         GO TO LOAD-CHECKPOINT-EXIT
+007270     END-IF
+007280     IF CHKPT-FILE-STATUS = "30" THEN
+007290         DISPLAY "ADVENTOFCODE7: WARNING - CHKPTFL COULD NOT BE "
+007300             "READ - STATUS " CHKPT-FILE-STATUS " - STARTING COLD"
+007310         GO TO LOAD-CHECKPOINT-EXIT
+007320     END-IF
+007330     READ CHKPT-FILE INTO CHK-HEADER-REC
+007340         AT END GO TO LOAD-CHECKPOINT-CLOSE
+007350     END-READ
+007360     IF CHK-JOB-NUM NOT = JOB-NUMBER
+007370             OR CHK-NUM-TASKS NOT = NUM-TASKS
+007380             OR CHK-NUM-WORKERS NOT = NUM-WORKERS
+007390             OR CHK-NUM-DEPS NOT = NUM-DEPS
+007400             OR CHK-ALL-DONE = 1
+007410         GO TO LOAD-CHECKPOINT-CLOSE
+007420     END-IF
+007430     MOVE CHK-SECOND TO SECOND
+007440     MOVE CHK-ALL-DONE TO ALL-DONE
+007450     MOVE 1 TO RESTARTED-FROM-CHKPT
+007460     PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+007470             UNTIL T > NUM-TASKS
+007480         READ CHKPT-FILE INTO CHK-TASK-REC
+007490             AT END GO TO LOAD-CHECKPOINT-CLOSE
+007500         END-READ
+007510         MOVE CHK-COMPLETED TO COMPLETED(T)
+007520         MOVE CHK-IN-PROGRESS TO IN-PROGRESS(T)
+007530         MOVE CHK-TASK-START TO TASK-START(T)
+007540         MOVE CHK-TASK-FINISH TO TASK-FINISH(T)
+007550     END-PERFORM
+007560     PERFORM WITH TEST BEFORE VARYING W FROM 1 BY 1
+007570             UNTIL W > NUM-WORKERS
+007580         READ CHKPT-FILE INTO CHK-WORKER-REC
+007590             AT END GO TO LOAD-CHECKPOINT-CLOSE
+007600         END-READ
+007610         MOVE CHK-WORK-ON TO WORK-ON OF WORKER(W)
+007620         MOVE CHK-WORK-LEFT TO WORK-LEFT OF WORKER(W)
+007630         MOVE CHK-WORK-START TO WORK-START-SECOND OF WORKER(W)
+007640         MOVE CHK-WORK-TASK-IDX TO WORK-TASK-INDEX OF WORKER(W)
+007650     END-PERFORM
+007660     IF RESTARTED-FROM-CHKPT = 1 THEN
+007670         DISPLAY "ADVENTOFCODE7: JOB " JOB-NUMBER
+007680             " RESUMED FROM CHECKPOINT AT SECOND " SECOND
+007690     END-IF
+007700 LOAD-CHECKPOINT-CLOSE.
+007710     CLOSE CHKPT-FILE
+007720 LOAD-CHECKPOINT-EXIT.
+007730     EXIT SECTION.
+007740*
+007750*    END-OF-JOB REPORT: TOTAL ELAPSED SECONDS,
+007760*    EVERY TASK'S START/FINISH TIME, AND THE CRITICAL-PATH
+007770*    CHAIN THAT DROVE THE TOTAL.
+007780 WRITE-SUMMARY-REPORT SECTION.
+007790     PERFORM TRACE-CRITICAL-PATH
+007800     DISPLAY "----- JOB " JOB-NUMBER " SUMMARY -----"
+007810     DISPLAY "TOTAL ELAPSED SECONDS: " SECOND
+007820     PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+007830             UNTIL T > NUM-TASKS
+007840         DISPLAY "  TASK " FUNCTION TRIM(TASK-ID OF TASK-ENTRY(T))
+007850             " START " TASK-START(T) " FINISH " TASK-FINISH(T)
+007860         MOVE SPACES TO AUDIT-RECORD
+007870         MOVE "SUMMARY " TO AUD-REC-TYPE
+007880         MOVE JOB-NUMBER TO AUD-JOB-NUM
+007890         MOVE TASK-ID OF TASK-ENTRY(T) TO AUD-TASK-ID
+007900         MOVE 0 TO AUD-WORKER
+007910         MOVE TASK-START(T) TO AUD-START
+007920         MOVE TASK-FINISH(T) TO AUD-FINISH
+007930         MOVE 0 TO AUD-CRIT-POS
+007940         WRITE AUDIT-RECORD
+007950     END-PERFORM
+007960     DISPLAY "  CRITICAL PATH:"
+007970     PERFORM WITH TEST BEFORE VARYING CP FROM 1 BY 1
+007980             UNTIL CP > CRIT-CHAIN-LEN
+007990         MOVE CRIT-CHAIN(CP) TO T
+008000         DISPLAY "    " FUNCTION TRIM(TASK-ID OF TASK-ENTRY(T))
+008010         MOVE SPACES TO AUDIT-RECORD
+008020         MOVE "CRITPATH" TO AUD-REC-TYPE
+008030         MOVE JOB-NUMBER TO AUD-JOB-NUM
+008040         MOVE TASK-ID OF TASK-ENTRY(T) TO AUD-TASK-ID
+008050         MOVE 0 TO AUD-WORKER
+008060         MOVE TASK-START(T) TO AUD-START
+008070         MOVE TASK-FINISH(T) TO AUD-FINISH
+008080         MOVE CP TO AUD-CRIT-POS
+008090         WRITE AUDIT-RECORD
+008100     END-PERFORM
+008110 WRITE-SUMMARY-REPORT-EXIT.
+008120     EXIT SECTION.
+008130*
+008140*    WALK BACKWARDS FROM THE TASK THAT FINISHED LAST.  AT EACH
+008150*    STEP, PICK THE DEPENDENCY THAT FINISHED LATEST OF ALL THIS
+008160*    TASK'S PREREQUISITES AS THE PREDECESSOR - NOT ONLY THE ONE
+008170*    WHOSE FINISH TIME EXACTLY MATCHES THIS TASK'S START TIME,
+008180*    SINCE A TASK MAY ALSO SIT READY AND WAITING FOR A FREE
+008190*    WORKER AFTER ITS PREREQUISITES ARE ALL DONE.  THE LATEST-
+008200*    FINISHING PREREQUISITE IS STILL THE ONE THAT ACTUALLY
+008210*    GATED THIS TASK, SO THE REPORTED CHAIN NO LONGER SILENTLY
+008220*    TRUNCATES AT A WORKER-CONTENTION DELAY.
+008230 TRACE-CRITICAL-PATH SECTION.
+008240     MOVE 0 TO CRIT-END-TASK
+008250     PERFORM WITH TEST BEFORE VARYING T FROM 1 BY 1
+008260             UNTIL T > NUM-TASKS
+008270         IF CRIT-END-TASK = 0 THEN
+008280             MOVE T TO CRIT-END-TASK
+008290         ELSE
+008300             IF TASK-FINISH(T) > TASK-FINISH(CRIT-END-TASK) THEN
+008310                 MOVE T TO CRIT-END-TASK
+008320             END-IF
+008330         END-IF
+008340     END-PERFORM
+008350     MOVE 0 TO CRIT-CHAIN-LEN
+008360     MOVE CRIT-END-TASK TO T
+008370     PERFORM WITH TEST AFTER UNTIL T = 0
+008380         ADD 1 TO CRIT-CHAIN-LEN
+008390         MOVE T TO CRIT-CHAIN(CRIT-CHAIN-LEN)
+008400         MOVE 0 TO CRIT-PRED(T)
+008410         MOVE 0 TO CRIT-BEST-FINISH
+008420         PERFORM WITH TEST BEFORE VARYING D FROM 1 BY 1
+008430                 UNTIL D > NUM-DEPS
+008440             IF D-TO-IDX OF DEPENDENCY(D) = T AND
+008450                     TASK-FINISH(D-FROM-IDX OF DEPENDENCY(D))
+008460                         >= CRIT-BEST-FINISH
+008470                 MOVE TASK-FINISH(D-FROM-IDX OF DEPENDENCY(D))
+008480                     TO CRIT-BEST-FINISH
+008490                 MOVE D-FROM-IDX OF DEPENDENCY(D) TO CRIT-PRED(T)
+008500             END-IF
+008510         END-PERFORM
+008520         MOVE CRIT-PRED(T) TO T
+008530     END-PERFORM
+008540*
+008550*    THE CHAIN WAS BUILT BACKWARDS FROM THE LAST TASK - REVERSE
+008560*    IT SO THE REPORT READS FROM THE FIRST TASK ON THE CRITICAL
+008570*    PATH TO THE LAST.
+008580     PERFORM WITH TEST BEFORE VARYING CP FROM 1 BY 1
+008590             UNTIL CP > CRIT-CHAIN-LEN / 2
+008600         MOVE CRIT-CHAIN(CP) TO D
+008610         MOVE CRIT-CHAIN(CRIT-CHAIN-LEN - CP + 1)
+008620             TO CRIT-CHAIN(CP)
+008630         MOVE D TO CRIT-CHAIN(CRIT-CHAIN-LEN - CP + 1)
+008640     END-PERFORM
+008650 TRACE-CRITICAL-PATH-EXIT.
+008660     EXIT SECTION.
